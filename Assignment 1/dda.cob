@@ -27,27 +27,74 @@
        input-output section.
        file-control.
 
-           select ifile assign to disk
+           select jobctl assign to disk
+               organization is line sequential
+               file status is jcstatus.
+
+           select ifile assign to dynamic ifile-name
                organization is line sequential
                file status is istatus.
 
-           select ofile assign to disk
+           select ofile assign to dynamic ofile-name
                organization is line sequential
                file status is ostatus.
 
-      * ifile: maximum of two 2-digit int per line, read into a and b.
-      * ofile: records of 79 characters per line.
+           select ckfile assign to dynamic ckfile-name
+               organization is line sequential
+               file status is ckstatus.
+
+           select auditfile assign to disk
+               organization is line sequential
+               file status is auditstatus.
+
+           select segfile assign to dynamic segfile-name
+               organization is line sequential
+               file status is segstatus.
+
+      * jobctl: one input file name per line, each naming one diagram
+      * to run through the same pipeline below in a single submission.
+      * ifile: maximum of two 4-digit int per line, read into a and b.
+      * a point line of 9999 9999 is a pen-up marker rather than a real
+      * point (9999 is already out of range for any real coordinate) -
+      * it lifts the pen before the next point read, so that point
+      * starts a new, disjoint shape instead of being joined to the
+      * one before it. See readFile-loop/pen-sw.
+      * ofile: records of 132 characters per line (wide-carriage page).
+      * ckfile: one checkpoint record, rewritten after every completed
+      * segment, so a restart can pick up at the last finished point
+      * instead of redriving the whole job.
+      * auditfile: one line appended per invocation, so job history can
+      * be reconstructed later without relying on the ephemeral ofile.
+      * segfile: one CSV row per DDA segment this job drew, for
+      * interchange with spreadsheets or other plotting tools.
+      *
+      * ifile/ofile/ckfile are all assigned to WS data names instead of
+      * a literal file-id, since each job named in jobctl gets its own
+      * input, output and checkpoint file derived from its job name -
+      * see runJob, which sets ifile-name/ofile-name/
+      * ckfile-name before opening any of the three.
        data division.
        file section.
-       fd ifile label record is standard
-           value of file-id is "input.txt".
+       fd jobctl label record is standard
+           value of file-id is "jobctl.txt".
+       01 jcrecord pic X(20).
+       fd ifile label record is standard.
        01 irecord.
-           05 a         pic 9(2).
+           05 a         pic 9(4).
            05 filler    pic X(1).
-           05 b         pic 9(2).
-       fd ofile label record is standard
-           value of file-id is "output.txt".
-       01 orecord pic X(79).
+           05 b         pic 9(4).
+       fd ofile label record is standard.
+       01 orecord pic X(132).
+       fd ckfile label record is standard.
+       01 ckrecord.
+           05 ck-job    pic X(20).
+           05 ck-n      pic 9(3).
+           05 ck-i      pic 9(3).
+       fd auditfile label record is standard
+           value of file-id is "audit.log".
+       01 auditrecord pic X(120).
+       fd segfile label record is standard.
+       01 segrecord pic X(40).
 
       * n: number of points
       * x: x-coordinate of input points (array)
@@ -58,42 +105,267 @@
       * m: DDA line gradiant
       * m2: m-squared, since abs() is not avaliable in MS COBOL
       * i, j: iterators 
-      * c1/2/3: temporary compute variables 
+      * c1/2/3: temporary compute variables
       * flag: state of DDA algorithm for flow control
+      *
+      * n, i and the four file-status fields carry explicit initial
+      * values since auditLog's STRING can run before n/i are set.
        working-storage section.
-       01 n pic 9(2).
+       01 n pic 9(3) value 0.
        01 idata.
-           05 points occurs 99 times.
-               10 x pic 9(2).
-               10 y pic 9(2).
-       01 istatus pic X(2).
-       01 ostatus pic X(2).
+           05 points occurs 999 times.
+               10 x pic 9(4).
+               10 y pic 9(4).
+               10 pen-break pic 9.
+       01 pen-sw pic 9 value 0.
+       01 istatus pic X(2) value spaces.
+       01 ostatus pic X(2) value spaces.
+       01 ckstatus pic X(2) value spaces.
+       01 auditstatus pic X(2) value spaces.
+       01 jcstatus pic X(2) value spaces.
+       01 segstatus pic X(2) value spaces.
+       01 audit-date pic 9(8).
+       01 audit-time pic 9(8).
+       01 final-i pic 9(3) value 0.
+       01 reject-sw pic 9 value 0.
+       01 abort-sw pic 9 value 0.
+       01 job-name pic X(20) value "input.txt".
+
+      * skip-sw: set by checkpointRead when the checkpoint shows this
+      * job already ran to completion, so runJob does not redo it.
+       01 skip-sw pic 9 value 0.
+
+      * resume-i: first point a prior, interrupted run had not yet
+      * recorded. Only gates segExportRow/checkpointWrite - the plotted
+      * page itself is always redrawn from point 1 (odata carries no
+      * state between runs).
+       01 resume-i pic 9(3) value 1.
+
+      * batch job-control: jobctl names one diagram per line; each
+      * line drives the same single-job pipeline (runJob) in turn, with
+      * its own input/output/checkpoint files named from the job name.
+       01 job-more-sw pic 9 value 1.
+       01 ifile-name pic X(20) value spaces.
+       01 ofile-name pic X(24) value spaces.
+       01 ckfile-name pic X(24) value spaces.
+       01 segfile-name pic X(24) value spaces.
+
+      * CSV export fields for segExportRow - edited so the interchange
+      * file carries plain decimal values, not IRECORD's zero-padding.
+       01 seg-no pic ZZ9.
+       01 seg-x1 pic ZZZ9.
+       01 seg-y1 pic ZZZ9.
+       01 seg-x2 pic ZZZ9.
+       01 seg-y2 pic ZZZ9.
        01 odata.
-           05 plot pic X(79) occurs 23 times.
-       01 xi pic 9(2).
-       01 yi pic 9(2).
-       01 xj pic 9(2).
-       01 yj pic 9(2).
-       01 m pic S9(3)V9(6).
-       01 m2 pic S9(3)V9(6).
-       01 i pic 9(2).
-       01 j pic 9(2).
-       01 c1 pic 9(3).
-       01 c2 pic 9(3).
+           05 plot pic X(132) occurs 66 times.
+       01 xi pic 9(4).
+       01 yi pic 9(4).
+       01 xj pic 9(4).
+       01 yj pic 9(4).
+      * m/m2 carry enough integer digits to hold the slope (and its
+      * square) between any two legal coordinates, not just the 2-digit
+      * range the ceiling used to be - a narrower picture here would
+      * overflow on size error and re-create the M=999 sentinel bug
+      * for steep, non-vertical segments instead of just exact vertical.
+       01 m pic S9(4)V9(6).
+       01 m2 pic S9(8)V9(6).
+       01 i pic 9(3) value 0.
+       01 j pic 9(4).
+       01 c1 pic 9(5).
+       01 c2 pic 9(5).
        01 c3 pic 9(3).
        01 flag pic 9.
-           
+
+      * header/legend fields for plotPrint's identifying block.
+       01 run-date pic 9(8).
+       01 k pic 9(3).
+       01 pt-no pic ZZ9.
+       01 pt-x pic ZZZ9.
+       01 pt-y pic ZZZ9.
+
+      * grid-validation limits: plotLine-sx/sy add 1 to the raw
+      * coordinate to form the plot(y) column pointer / plot subscript,
+      * so the largest coordinate that still fits the 132x66 grid is
+      * one less than the grid edge.
+       01 max-x pic 9(4) value 130.
+       01 max-y pic 9(4) value 64.
+       01 max-points pic 9(3) value 999.
+
+      * paging: a diagram too big for one 130x64 page is tiled across
+      * as many pages as it needs. Canvas ceiling stops one short of
+      * PIC 9(4)'s limit, reserving 9999 for the pen-up marker.
+      * max-x-used/-y-used track how much canvas a job actually used,
+      * so computePages can size the tile grid to the diagram.
+       01 canvas-max-x pic 9(4) value 9998.
+       01 canvas-max-y pic 9(4) value 9998.
+       01 max-x-used pic 9(4) value 0.
+       01 max-y-used pic 9(4) value 0.
+       01 pages-x pic 9(3) value 1.
+       01 pages-y pic 9(3) value 1.
+       01 pages-total pic 9(5) value 1.
+       01 page-x pic 9(3) value 1.
+       01 page-y pic 9(3) value 1.
+       01 page-no pic 9(5) value 1.
+       01 page-ox pic 9(4) value 0.
+       01 page-oy pic 9(4) value 0.
+       01 dc1 pic S9(5).
+       01 dc2 pic S9(5).
+       01 pg-no pic ZZZZ9.
+       01 pg-total pic ZZZZ9.
+       01 win-x1 pic ZZZ9.
+       01 win-x2 pic ZZZ9.
+       01 win-y1 pic ZZZ9.
+       01 win-y2 pic ZZZ9.
+       01 pr-i pic 9(3) value 0.
+
        procedure division.
+      * main: drives every diagram named in jobctl through runJob in
+      * turn, so one submission can plot a whole batch of jobs.
        main.
-           perform readFile.
-           perform plotInit.
-           move 1 to i.
-           perform main-loop.
-           perform plotPrint.
+           open input jobctl.
+           if jcstatus not = "00"
+               display "Job control file not found."
+               stop run
+           end-if.
+           perform job-loop.
+           close jobctl.
            stop run.
+
+      * job-loop: reads one job name per pass and drives it through
+      * runJob; falls out on its own once jobctl is exhausted, the same
+      * self-looping-paragraph idiom used throughout this program (the
+      * AT END switch is only ever tested by this same paragraph, so no
+      * forward GO TO has to cross the active PERFORM's own boundary).
+       job-loop.
+           read jobctl at end move 0 to job-more-sw.
+           if job-more-sw = 1
+               move jcrecord to job-name
+               perform runJob
+               go to job-loop
+           end-if.
+
+      * runJob: runs one diagram end to end - read its points, plot
+      * them, print the page, and append an audit record - regardless
+      * of whether this job succeeds, so one bad job in a batch does
+      * not stop the jobs still queued behind it in jobctl.
+       runJob.
+           move spaces to ifile-name.
+           string job-name delimited by space
+               into ifile-name.
+           move spaces to ofile-name.
+           string job-name delimited by space ".out"
+               delimited by size into ofile-name.
+           move spaces to ckfile-name.
+           string job-name delimited by space ".ck"
+               delimited by size into ckfile-name.
+           move spaces to segfile-name.
+           string job-name delimited by space ".csv"
+               delimited by size into segfile-name.
+           move 0 to abort-sw.
+           move 0 to n.
+           move 0 to i.
+           move 0 to max-x-used.
+           move 0 to max-y-used.
+           move spaces to istatus.
+           move spaces to ostatus.
+           move spaces to ckstatus.
+           move spaces to segstatus.
+           perform readFile.
+           if abort-sw = 1
+               display "File I/O Error: " job-name
+           end-if.
+           if abort-sw = 2
+               display "Rejected: point " i " (" a "," b
+                   ") is outside the plot grid or point limit: "
+                   job-name
+           end-if.
+           if abort-sw = 3
+               display "Rejected: job header declares " a
+                   " points, over the " max-points " limit: "
+                   job-name
+           end-if.
+           if abort-sw = 0
+               perform checkpointRead
+               if skip-sw = 1
+                   display "Already complete, skipping: " job-name
+                   move n to final-i
+               else
+                   if resume-i > 1
+                       display "Resuming at point " resume-i ": "
+                           job-name
+                   end-if
+                   perform computePages
+                   perform segExportOpen
+                   perform plotPrintOpen
+                   move 1 to page-no
+                   move 1 to page-y
+                   perform pageLoop-y
+                   perform plotPrintClose
+                   perform segExportClose
+                   if abort-sw = 4
+                       display "File I/O Error (OFILE): " job-name
+                   end-if
+                   if abort-sw = 5
+                       display "File I/O Error (CKFILE): " job-name
+                   end-if
+                   move i to final-i
+               end-if
+           else
+               move i to final-i
+           end-if.
+           perform auditLog.
+
+      * computePages: sizes the tile grid to how much of the canvas
+      * this job actually drew on, rounding up so a partial last tile
+      * still gets its own page.
+       computePages.
+           compute pages-x = ( max-x-used + max-x - 1 )
+               / max-x.
+           if pages-x < 1 move 1 to pages-x end-if.
+           compute pages-y = ( max-y-used + max-y - 1 )
+               / max-y.
+           if pages-y < 1 move 1 to pages-y end-if.
+           compute pages-total = pages-x * pages-y.
+
+      * pageLoop-y/-x: one pass per tile, row-major - self-looping
+      * paragraphs, the same idiom as plotInit-x/-y and readFile-loop.
+       pageLoop-y.
+           move 1 to page-x.
+           perform pageLoop-x.
+           add 1 to page-y.
+           if page-y not > pages-y go to pageLoop-y.
+
+       pageLoop-x.
+           compute page-ox = ( page-x - 1 ) * max-x.
+           compute page-oy = ( page-y - 1 ) * max-y.
+           perform plotInit
+           move 1 to i
+           if n > 1
+               perform main-loop
+           end-if.
+           perform plotPrintPage
+           add 1 to page-no.
+           add 1 to page-x.
+           if page-x not > pages-x go to pageLoop-x.
+
+      * main-loop: walks the point set once per page, redrawing the
+      * whole job against that tile's offset. CSV export and the
+      * checkpoint fire only on page 1 and only once i reaches
+      * resume-i, so a resumed run does not re-emit old segments.
        main-loop.
            move 0 to flag.
-           perform plotLine.
+           if pen-break(i + 1) = 1
+               continue
+           else
+               perform plotLine
+               if page-no = 1 and i >= resume-i
+                   perform segExportRow
+               end-if
+           end-if.
+           if page-no = 1 and i >= resume-i
+               perform checkpointWrite
+           end-if.
            add 1 to i.
            if i < n go to main-loop.
 
@@ -101,26 +373,62 @@
            if flag = 0 go to setupPoints.
       *    if flag = 1 display '(' xi ',' yi ')--(' xj ',' yj ') ' m.
            move 0 to j.
+           if flag = 3 go to plotLine-vert.
            if flag = 1 and m2 not > 1 go to plotLine-sx.
            if flag = 1 and m2     > 1 go to plotLine-sy.
+      * plotLine-sx/-sy/-vert each draw through DC1/DC2, the
+      * raw column/row less the current page's origin, clipped to the
+      * physical 132x66 buffer - a segment that falls outside the page
+      * being drawn just leaves no mark on that page's sheet, the same
+      * way a segment that runs off one tile continues onto the next.
        plotLine-sx.
            compute c1 = xi + j + 1.
            compute c2 rounded = yi + (j * m) + 1.
-           string "*" delimited by size into plot(c2) with pointer c1.
+           compute dc1 = c1 - page-ox.
+           compute dc2 = c2 - page-oy.
+           if dc1 >= 1 and dc1 <= 132
+                   and dc2 >= 1 and dc2 <= 66
+               string "*" delimited by size
+                   into plot(dc2) with pointer dc1
+           end-if.
            add 1 to j.
-           compute c1 = xi + j. 
+           compute c1 = xi + j.
            if c1 not > xj go to plotLine-sx.
            move 2 to flag.
            go to plotLine.
        plotLine-sy.
            compute c1 rounded = xi + (j / m) + 1.
            compute c2 = yi + j + 1.
-           string "*" delimited by size into plot(c2) with pointer c1.
+           compute dc1 = c1 - page-ox.
+           compute dc2 = c2 - page-oy.
+           if dc1 >= 1 and dc1 <= 132
+                   and dc2 >= 1 and dc2 <= 66
+               string "*" delimited by size
+                   into plot(dc2) with pointer dc1
+           end-if.
            add 1 to j.
-           compute c1 = yi + j. 
+           compute c1 = yi + j.
            if c1 not > yj go to plotLine-sy.
            move 2 to flag.
            go to plotLine.
+      * plotLine-vert: xi = xj, so the column never moves - walk the
+      * row straight down from yi to yj instead of going through M,
+      * which only ever held the 999 sentinel for this case anyway.
+       plotLine-vert.
+           compute c1 = xi + 1.
+           compute c2 = yi + j + 1.
+           compute dc1 = c1 - page-ox.
+           compute dc2 = c2 - page-oy.
+           if dc1 >= 1 and dc1 <= 132
+                   and dc2 >= 1 and dc2 <= 66
+               string "*" delimited by size
+                   into plot(dc2) with pointer dc1
+           end-if.
+           add 1 to j.
+           compute c2 = yi + j.
+           if c2 not > yj go to plotLine-vert.
+           move 2 to flag.
+           go to plotLine.
 
        setupPoints.
            compute c3 = i + 1.
@@ -131,42 +439,186 @@
        setupPoints-a.
            move x(i)  to xi. move y(i)  to yi.
            move x(c3) to xj. move y(c3) to yj.
-           compute m = ( yj - yi ) / ( xj - xi )
-               on size error move 999 to m.
-           compute m2 = m ** 2
-               on size error move 999 to m2.
-           move 1 to flag.
+           if xj = xi
+               move 3 to flag
+           else
+               compute m = ( yj - yi ) / ( xj - xi )
+                   on size error move 999 to m
+               end-compute
+               compute m2 = m ** 2
+                   on size error move 999 to m2
+               end-compute
+               move 1 to flag
+           end-if.
            go to plotLine.
        setupPoints-b.
            move x(c3) to xi. move y(c3) to yi.
            move x(i)  to xj. move y(i)  to yj.
-           compute m = ( yj - yi ) / ( xj - xi )
-               on size error move 999 to m.
-           compute m2 = m ** 2
-               on size error move 999 to m2.
-           move 1 to flag.
+           if xj = xi
+               move 3 to flag
+           else
+               compute m = ( yj - yi ) / ( xj - xi )
+                   on size error move 999 to m
+               end-compute
+               compute m2 = m ** 2
+                   on size error move 999 to m2
+               end-compute
+               move 1 to flag
+           end-if.
            go to plotLine.
 
-       
-       fileError.
-           display "File I/O Error.".
-           stop run.
+      * segExportOpen/-Row/-Close: write segfile, a CSV row per DDA
+      * segment drawn this run. A resumed run (resume-i > 1) extends
+      * the prior run's segfile instead of starting a fresh one.
+       segExportOpen.
+           if resume-i > 1
+               open extend segfile
+               if segstatus not = "00"
+                   open output segfile
+                   move spaces to segrecord
+                   string "SEG,X1,Y1,X2,Y2" delimited by size
+                       into segrecord
+                   write segrecord
+               end-if
+           else
+               open output segfile
+               move spaces to segrecord
+               string "SEG,X1,Y1,X2,Y2" delimited by size
+                   into segrecord
+               write segrecord
+           end-if.
 
+       segExportRow.
+           move i to seg-no.
+           move xi to seg-x1.
+           move yi to seg-y1.
+           move xj to seg-x2.
+           move yj to seg-y2.
+           move spaces to segrecord.
+           string seg-no "," seg-x1 "," seg-y1 ","
+               seg-x2 "," seg-y2
+               delimited by size into segrecord.
+           write segrecord.
+
+       segExportClose.
+           close segfile.
+
+      * auditLog: append one line recording this invocation's outcome
+      * so job history can be reconstructed without the ephemeral ofile.
+       auditLog.
+           accept audit-date from date YYYYMMDD.
+           accept audit-time from time.
+           move spaces to auditrecord.
+           string audit-date "." audit-time
+               " JOB=" job-name
+               " N=" n
+               " FINALI=" final-i
+               " ISTATUS=" istatus
+               " OSTATUS=" ostatus
+               " CKSTATUS=" ckstatus
+               " SEGSTATUS=" segstatus
+               delimited by size into auditrecord.
+           open extend auditfile.
+           if auditstatus not = "00" open output auditfile end-if.
+           write auditrecord.
+           close auditfile.
+
+      * checkpointRead: compare the prior checkpoint against this job's
+      * name and point count. A fully finished job is skipped outright;
+      * otherwise resume-i marks the first point not yet recorded (the
+      * page itself is still redrawn from point 1 - odata has no state
+      * carried over between runs).
+       checkpointRead.
+           move 0 to skip-sw.
+           move 1 to resume-i.
+           open input ckfile.
+           if ckstatus = "00"
+               read ckfile
+               if ckstatus = "00" and ck-job = job-name
+                       and ck-n = n
+      * MAIN-LOOP only ever checkpoints the start index of the segment
+      * it just drew, and the last segment of an N-point job starts at
+      * N-1 (point N has no point after it to draw to), so CK-I tops
+      * out at N-1 on a fully completed job, never N itself.
+                   if ck-i + 1 >= n
+                       move 1 to skip-sw
+                   else
+                       compute resume-i = ck-i + 1
+                   end-if
+               end-if
+               close ckfile
+           end-if.
+
+      * checkpointWrite: rewrite the single checkpoint record to
+      * reflect the most recently completed point. A failed open is
+      * flagged the same way readFile flags a bad IFILE open, so a
+      * checkpoint that silently can't be written doesn't look like
+      * one that succeeded.
+       checkpointWrite.
+           move job-name to ck-job.
+           move n to ck-n.
+           move i to ck-i.
+           open output ckfile.
+           if ckstatus not = "00"
+               move 5 to abort-sw
+           else
+               write ckrecord
+               close ckfile
+           end-if.
+
+      * readFile flags a bad open or an out-of-range point via
+      * abort-sw instead of stopping the job outright, and always
+      * falls back out of its own perform range cleanly. RUNJOB checks
+      * abort-sw once readFile has fully returned.
        readFile.
            open input ifile.
-           if istatus not = "00" go to fileError.
-           read ifile.
-           inspect irecord replacing all SPACES by "0".
-           move a to n.
-           move 1 to i.
-           perform readFile-loop.
-           close ifile.
+           if istatus not = "00"
+               move 1 to abort-sw
+           else
+               read ifile
+               inspect irecord replacing all SPACES by "0"
+               move 1 to i
+               if a > max-points
+                   close ifile
+                   move 3 to abort-sw
+               else
+                   move a to n
+                   move 0 to reject-sw
+                   move 0 to pen-sw
+                   perform readFile-loop
+                   close ifile
+                   if reject-sw = 1 move 2 to abort-sw end-if
+               end-if
+           end-if.
+
+      * readFile-loop: a READ past the last record (end of file before
+      * N points are read, or a pen-up marker with nothing after it)
+      * is rejected the same way an out-of-range point is, instead of
+      * spinning on the last record GnuCOBOL leaves in the buffer.
        readFile-loop.
-           read ifile.
-           inspect irecord replacing all SPACES by "0".
-           move a to x(i). move b to y(i).
-           add 1 to i.
-           if i not > n go to readFile-loop.
+           read ifile
+               at end
+                   move 1 to reject-sw
+               not at end
+                   inspect irecord replacing all SPACES by "0"
+                   if a = 9999 and b = 9999
+                       move 1 to pen-sw
+                       go to readFile-loop
+                   end-if
+                   if i > max-points or a > canvas-max-x
+                           or b > canvas-max-y
+                       move 1 to reject-sw
+                   else
+                       move a to x(i)
+                       move b to y(i)
+                       move pen-sw to pen-break(i)
+                       move 0 to pen-sw
+                       if a > max-x-used move a to max-x-used end-if
+                       if b > max-y-used move b to max-y-used end-if
+                       add 1 to i
+                       if i not > n go to readFile-loop
+                   end-if
+           end-read.
 
        plotInit.
            move "+" to plot(1).
@@ -174,21 +626,84 @@
            move 2 to i. perform plotInit-x.
        plotInit-y.
            move '|' to plot(i). add 1 to i.
-           if i not > 23 go to plotInit-y.
+           if i not > 66 go to plotInit-y.
        plotInit-x.
            string "-" delimited by size into plot(1) with pointer i.
-           if i not > 79 go to plotInit-x.
+           if i not > 132 go to plotInit-x.
 
-       plotPrint.
+      * plotPrintOpen/-Page/-Close: OFILE is opened once per job and
+      * closed once after the last tile, so a multi-page job lands in
+      * one output file with one header block per page, the way a
+      * paginated report would, rather than a separate file per tile.
+       plotPrintOpen.
            open output ofile.
-           if ostatus not = "00" go to fileError.
-           move 23 to i. perform plotPrint-loop.
+           if ostatus not = "00"
+               move 4 to abort-sw
+           end-if.
+
+       plotPrintPage.
+           if ostatus = "00"
+               perform plotPrintHeader
+               move 66 to pr-i
+               perform plotPrint-loop
+           end-if.
+
+       plotPrintClose.
            close ofile.
+
+      * plotPrintHeader: a self-identifying block ahead of the grid -
+      * run date, source file, point count, page number, this page's
+      * coordinate window, and a numbered point list - so a printout
+      * doesn't need to be cross-referenced by hand.
+       plotPrintHeader.
+           accept run-date from date YYYYMMDD.
+           move spaces to orecord.
+           string "DDA PLOT OUTPUT    RUN DATE: " run-date
+               delimited by size into orecord.
+           write orecord.
+           move spaces to orecord.
+           string "SOURCE FILE: " job-name
+               delimited by size into orecord.
+           write orecord.
+           move n to pt-no.
+           move spaces to orecord.
+           string "POINTS PLOTTED: " pt-no
+               delimited by size into orecord.
+           write orecord.
+           move page-no to pg-no.
+           move pages-total to pg-total.
+           compute win-x1 = page-ox + 1.
+           compute win-x2 = page-ox + max-x.
+           compute win-y1 = page-oy + 1.
+           compute win-y2 = page-oy + max-y.
+           move spaces to orecord.
+           string "PAGE " pg-no " OF " pg-total
+               "   X: " win-x1 "-" win-x2
+               "   Y: " win-y1 "-" win-y2
+               delimited by size into orecord.
+           write orecord.
+           move spaces to orecord.
+           write orecord.
+           if page-no = 1
+               move 1 to k
+               perform plotPrintHeader-pts
+           end-if.
+       plotPrintHeader-pts.
+           move k to pt-no.
+           move x(k) to pt-x.
+           move y(k) to pt-y.
+           move spaces to orecord.
+           string "  " pt-no ": (" pt-x "," pt-y ")"
+               delimited by size into orecord.
+           write orecord.
+           add 1 to k.
+           if k not > n go to plotPrintHeader-pts.
+
        plotPrint-loop.
-           move plot(i) to orecord.
+           move plot(pr-i) to orecord.
       *    display orecord.
            write orecord.
-           subtract 1 from i.
-           if i > 0 go to plotPrint-loop.
+           subtract 1 from pr-i.
+           if pr-i > 0 go to plotPrint-loop.
 
       * END OF FILE ---------------------------------------------------
